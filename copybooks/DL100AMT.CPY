@@ -0,0 +1,42 @@
+000100******************************************************************
+000200*                                                                *
+000300*    DL100AMT.CPY                                                *
+000400*                                                                *
+000500*    DAILY LEDGER SUITE - SHARED TRANSACTION AMOUNT FIELDS.      *
+000600*    COPY THIS MEMBER INTO WORKING-STORAGE WHEREVER A PROGRAM    *
+000700*    NEEDS THE STANDARD SHAPE OF A POSTED AMOUNT, ITS PACKED-    *
+000800*    DECIMAL WORKING FIELD, OR THE LEGACY FLOATING-POINT PAIR    *
+000900*    CARRIED FOR THE COMP-1/COMP-2 RECONCILIATION PATH.          *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                      *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------  ----  ------------------------------------------ *
+001400*    2026-08-09 JHD   INITIAL MEMBER - FACTORED OUT OF HELLOWLD. *
+001450*    2026-08-09 JHD   ADDED THE LEGACY COMP-1/COMP-2 PAIR AND A  *
+001460*                     RECONCILIATION DELTA WORK AREA FOR THE     *
+001470*                     DAILY FLOAT-VS-DECIMAL REPORT.             *
+001480*    2026-08-09 JHD   GAVE DL100-AMOUNT-PACKED A FOURTH (SUB-    *
+001485*                     MIL) DECIMAL DIGIT BEYOND WHAT PICV AND    *
+001490*                     ROUNDTRIP CARRY, SO THE ROUND-TRIP CHECK   *
+001495*                     AND THE ROUNDMODE= PARAMETER HAVE A REAL   *
+001497*                     DIGIT TO DISAGREE ON INSTEAD OF BEING A    *
+001499*                     LOSSLESS PACK/UNPACK OF THE SAME PRECISION.*
+001500*                                                                *
+001600******************************************************************
+001700*
+001800 01  DL100-AMOUNT-FIELDS.
+001900     05  DL100-AMOUNT-PICV           PIC 9(4)V9(3).
+002000     05  DL100-AMOUNT-ROUNDTRIP      PIC 9(4)V9(3).
+002100     05  DL100-AMOUNT-PACKED         PIC S9(4)V9(4) COMP-3.
+002200     05  DL100-DELTA                 PIC S9(4)V9(3) COMP-3.
+002300*
+002400*        LEGACY FLOATING-POINT PAIR.  KEPT ONLY SO THE DAILY
+002500*        RECONCILIATION REPORT CAN STILL DRIVE THE ORIGINAL
+002600*        COMP-1/COMP-2 COMPUTATION PATH IN PARALLEL WITH THE
+002700*        PACKED-DECIMAL PATH, TO QUANTIFY FLOAT-DRIFT EXPOSURE.
+002800*        NOT TO BE USED FOR ANY NEW MONEY ARITHMETIC.
+002900*
+003000     05  DL100-LEGACY-FLOAT-1        COMP-1.
+003100     05  DL100-LEGACY-FLOAT-2        COMP-2.
+003200     05  DL100-RECON-DELTA           PIC S9(8)V9(3) COMP-3.
+003300*
