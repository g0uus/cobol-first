@@ -1,35 +1,881 @@
-       identification division.    *> First
-       program-id HelloWorld.
-       
-       environment division.       *> second
-       input-output section.
-       file-control.
-*          TODO
-       i-o-control.
-*          TODO
-
-       data division.              *> Third
-       working-storage section.
-       01 PICV999 PIC 9999V999.
-       01 COMP2 COMP-2.
-       
-       01 COMP1 COMP-1 VALUE 555.11.
-       01 COMP2a COMP-2 VALUE 555.11.
-
-       procedure division.         *> Fourth
-           DISPLAY "Hello World!".
-
-           MOVE 1.001 to PICV999
-           MOVE PICV999 TO COMP2
-           DISPLAY "The result of MOVE " PICV999 " TO COMP2 is " COMP2
-           MOVE COMP2 to PICV999
-           DISPLAY "The result of MOVE COMP2 TO PICV999 is " PICV999
-           ADD COMP2 to ZERO GIVING PICV999 ROUNDED
-           DISPLAY "The result of ADD COMP2 to ZERO GIVING PICV999 ROUNDED is " PICV999
-       
-           DISPLAY "COMPARE " COMP1 " with " COMP2a
-           IF COMP1 EQUAL COMP2a DISPLAY "Equal" ELSE DISPLAY "Not equal" END-IF
-           MOVE COMP1 to COMP2a
-           DISPLAY "COMPARE " COMP1 " with " COMP2a
-           IF COMP1 EQUAL COMP2a DISPLAY "Equal" ELSE DISPLAY "Not equal" END-IF
-           
\ No newline at end of file
+000100******************************************************************
+000110*                                                                *
+000120*    PROGRAM-ID.  HELLOWORLD                                    *
+000130*                                                                *
+000140*    AMOUNT CONVERSION / ROUNDING DRIVER.                        *
+000150*                                                                *
+000160*    READS A DAY'S WORTH OF POSTED TRANSACTIONS, CONVERTS EACH   *
+000170*    AMOUNT THROUGH A PACKED-DECIMAL WORKING FIELD AND BACK TO   *
+000180*    PROVE THE ROUND TRIP DID NOT LOSE PRECISION, AND WRITES     *
+000190*    THE RESULT TO AN OUTPUT DATASET.                            *
+000200*                                                                *
+000210*    MODIFICATION HISTORY.                                      *
+000220*    DATE       INIT  DESCRIPTION                                *
+000230*    ---------  ----  ------------------------------------------ *
+000240*    2024-02-11 RNW   ORIGINAL HELLO WORLD / COMP-1 VS COMP-2    *
+000250*                     DEMONSTRATION.                             *
+000260*    2026-08-09 JHD   BUILT OUT FILE-CONTROL WITH A REAL         *
+000270*                     TRANSACTION INPUT FILE AND A RESULTS       *
+000280*                     OUTPUT FILE.  THE DAY'S AMOUNT NOW COMES   *
+000290*                     FROM THE INPUT FILE INSTEAD OF A LITERAL.  *
+000300*    2026-08-09 JHD   SWITCHED THE MONEY FIELDS FROM COMP-1/     *
+000310*                     COMP-2 TO COMP-3 PACKED DECIMAL SO THE     *
+000320*                     EQUALITY CHECK NO LONGER DRIFTS ON         *
+000330*                     BINARY FLOAT ROUNDING.                     *
+000340*    2026-08-09 JHD   ADDED THE ROUND-TRIP EXCEPTION REPORT SO   *
+000350*                     A MISMATCH IS NO LONGER JUST A DISPLAY     *
+000360*                     LINE THAT SCROLLS OFF THE JOB LOG.         *
+000370*    2026-08-09 JHD   RESTRUCTURED TO LOOP THE CONVERT/ROUND/    *
+000380*                     COMPARE LOGIC OVER EVERY RECORD ON         *
+000390*                     TRANSIN INSTEAD OF JUST THE FIRST ONE.     *
+000400*                     THE OLD STATIC COMP1/COMP2a COMPARE DEMO   *
+000410*                     IS RETIRED - THE PER-RECORD ROUND-TRIP     *
+000420*                     CHECK BELOW REPLACES IT WITH REAL DATA.    *
+000430*    2026-08-09 JHD   MOVED THE AMOUNT WORKING FIELDS OUT TO     *
+000440*                     DL100AMT.CPY SO OTHER PROGRAMS IN THE      *
+000450*                     SUITE CAN SHARE THE SAME LAYOUT.           *
+000460*    2026-08-09 JHD   ROUNDING MODE IS NOW DRIVEN BY THE         *
+000470*                     ROUNDMODE= RUN PARAMETER INSTEAD OF BEING  *
+000480*                     HARD-CODED.                                *
+000490*    2026-08-09 JHD   ADDED CHECKPOINT RECORDS AND A RESTART=    *
+000500*                     RUN PARAMETER SO A FAILED RUN DOES NOT     *
+000510*                     HAVE TO REPROCESS THE WHOLE DAY.           *
+000520*    2026-08-09 JHD   ADDED AMOUNT EDITING WITH A REJECT FILE    *
+000530*                     FOR NEGATIVE, OVERFLOWING OR NON-NUMERIC   *
+000540*                     INCOMING AMOUNTS.                          *
+000550*    2026-08-09 JHD   ADDED THE DAILY FLOAT-VS-DECIMAL           *
+000560*                     RECONCILIATION REPORT, CARRYING THE        *
+000570*                     ORIGINAL COMP-1/COMP-2 PATH IN PARALLEL    *
+000580*                     WITH THE PACKED-DECIMAL PATH.              *
+000590*    2026-08-09 JHD   TRANSIN NOW CARRIES A FOURTH (SUB-MIL)     *
+000600*                     DECIMAL DIGIT SO THE ROUND-TRIP CHECK AND  *
+000610*                     THE ROUNDMODE= PARAMETER HAVE A REAL DIGIT *
+000620*                     TO DISAGREE ON; WIDENED ER-AMOUNT SO A     *
+000630*                     REJECTED AMOUNT'S SIGN BYTE SURVIVES ONTO  *
+000640*                     ERRRPT; AND ADDED FILE STATUS CHECKS AFTER *
+000650*                     EVERY OPEN AND EVERY WRITE SO A BAD DATASET*
+000660*                     OR A FULL OUTPUT DISK ABENDS WITH A        *
+000670*                     DIAGNOSTIC INSTEAD OF RUNNING ON BLIND.    *
+000680*    2026-08-09 JHD   A STRAIGHT MOVE OF TR-AMOUNT INTO THE      *
+000690*                     ALPHANUMERIC ER-AMOUNT DROPS ITS SEPARATE  *
+000700*                     SIGN BYTE NO MATTER HOW WIDE ER-AMOUNT IS -*
+000710*                     A NUMERIC-TO-ALPHANUMERIC MOVE EDITS THE   *
+000720*                     SIGN AWAY.  ADDED TR-AMOUNT-RAW AS A       *
+000730*                     REDEFINES OF TR-AMOUNT AND MOVE FROM THAT  *
+000740*                     INSTEAD, SINCE A MOVE OF ONE ALPHANUMERIC  *
+000750*                     ITEM TO ANOTHER IS A STRAIGHT BYTE COPY AND*
+000760*                     CARRIES THE SIGN CHARACTER THROUGH INTACT. *
+000770*                                                                *
+000780******************************************************************
+000790 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. HELLOWORLD.
+000810 AUTHOR. R N WHITFIELD.
+000820 INSTALLATION. DAILY LEDGER SUITE.
+000830 DATE-WRITTEN. 2024-02-11.
+000840 DATE-COMPILED.
+000850*
+000860 ENVIRONMENT DIVISION.
+000870 CONFIGURATION SECTION.
+000880 SOURCE-COMPUTER. IBM-370.
+000890 OBJECT-COMPUTER. IBM-370.
+000900*
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930*
+000940*        TRANSIN   - THE DAY'S POSTED TRANSACTIONS (INPUT).
+000950*        RESULTS   - THE CONVERTED RESULT FOR EACH POSTING.
+000960*        EXCPTRPT  - CONVERT/ROUND-TRIP MISMATCHES.
+000970*        CHKPT     - PERIODIC CHECKPOINT RECORDS.
+000980*        ERRRPT    - REJECTED POSTINGS, WITH A REASON.
+000990*        RECONRPT  - DAILY FLOAT-VS-DECIMAL RECONCILIATION.
+001000*
+001010     SELECT DL100-TRANS-FILE
+001020         ASSIGN TO TRANSIN
+001030         ORGANIZATION IS LINE SEQUENTIAL
+001040         FILE STATUS IS DL100-TRANS-STATUS.
+001050*
+001060     SELECT DL100-RESULT-FILE
+001070         ASSIGN TO RESULTS
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS DL100-RESULT-STATUS.
+001100*
+001110     SELECT DL100-EXCEPTION-FILE
+001120         ASSIGN TO EXCPTRPT
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS DL100-EXCEPT-STATUS.
+001150*
+001160     SELECT DL100-CHECKPOINT-FILE
+001170         ASSIGN TO CHKPT
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS DL100-CHKPT-STATUS.
+001200*
+001210     SELECT DL100-ERROR-FILE
+001220         ASSIGN TO ERRRPT
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS DL100-ERROR-STATUS.
+001250*
+001260     SELECT DL100-RECON-FILE
+001270         ASSIGN TO RECONRPT
+001280         ORGANIZATION IS LINE SEQUENTIAL
+001290         FILE STATUS IS DL100-RECON-STATUS.
+001300*
+001310 I-O-CONTROL.
+001320*        NO RERUN OR MULTIPLE-FILE TAPE POOLING IS NEEDED FOR
+001330*        THIS STEP - ALL DATASETS ARE DISK-RESIDENT LINE
+001340*        SEQUENTIAL FILES.
+001350*
+001360 DATA DIVISION.
+001370 FILE SECTION.
+001380*
+001390 FD  DL100-TRANS-FILE
+001400     LABEL RECORDS ARE STANDARD.
+001410 01  DL100-TRANS-REC.
+001420     05  TR-KEY                      PIC 9(6).
+001430     05  TR-AMOUNT                   PIC S9(4)V9(4)
+001440             SIGN IS TRAILING SEPARATE CHARACTER.
+001450     05  TR-AMOUNT-RAW REDEFINES TR-AMOUNT
+001460             PIC X(09).
+001470     05  TR-FILLER                   PIC X(09).
+001480*
+001490 FD  DL100-RESULT-FILE
+001500     LABEL RECORDS ARE STANDARD.
+001510 01  DL100-RESULT-REC.
+001520     05  RS-KEY                      PIC 9(6).
+001530     05  RS-ORIGINAL-AMT             PIC 9(4)V9(3).
+001540     05  RS-ROUNDED-AMT              PIC 9(4)V9(3).
+001550     05  RS-FILLER                   PIC X(08).
+001560*
+001570 FD  DL100-EXCEPTION-FILE
+001580     LABEL RECORDS ARE STANDARD.
+001590 01  DL100-EXCEPT-REC.
+001600     05  EX-KEY                      PIC 9(6).
+001610     05  EX-ORIGINAL-AMT             PIC 9(4)V9(3).
+001620     05  EX-CONVERTED-AMT            PIC 9(4)V9(3).
+001630     05  EX-DELTA                    PIC S9(4)V9(3)
+001640             SIGN IS TRAILING SEPARATE CHARACTER.
+001650     05  EX-FILLER                   PIC X(08).
+001660*
+001670 FD  DL100-CHECKPOINT-FILE
+001680     LABEL RECORDS ARE STANDARD.
+001690 01  DL100-CHKPT-REC.
+001700     05  CK-LAST-KEY                 PIC 9(6).
+001710     05  CK-RECORD-COUNT             PIC 9(8).
+001720     05  CK-ACCEPT-COUNT             PIC 9(8).
+001730     05  CK-REJECT-COUNT             PIC 9(8).
+001740     05  CK-EXCEPTION-COUNT          PIC 9(8).
+001750     05  CK-RECON-FLAG-COUNT         PIC 9(8).
+001760     05  CK-TOTAL-FLOAT              PIC S9(8)V9(3)
+001770             SIGN IS TRAILING SEPARATE CHARACTER.
+001780     05  CK-TOTAL-DECIMAL            PIC S9(8)V9(3)
+001790             SIGN IS TRAILING SEPARATE CHARACTER.
+001800     05  CK-FILLER                   PIC X(10).
+001810*
+001820 FD  DL100-ERROR-FILE
+001830     LABEL RECORDS ARE STANDARD.
+001840 01  DL100-ERROR-REC.
+001850     05  ER-KEY                      PIC 9(6).
+001860     05  ER-AMOUNT                   PIC X(09).
+001870     05  ER-REASON                   PIC X(30).
+001880*
+001890 FD  DL100-RECON-FILE
+001900     LABEL RECORDS ARE STANDARD.
+001910 01  DL100-RECON-REC.
+001920     05  RC-REC-TYPE                 PIC X(01).
+001930         88  RC-DETAIL               VALUE "D".
+001940         88  RC-SUMMARY              VALUE "S".
+001950     05  RC-KEY                      PIC 9(6).
+001960     05  RC-FLOAT-RESULT             PIC S9(8)V9(3)
+001970             SIGN IS TRAILING SEPARATE CHARACTER.
+001980     05  RC-DECIMAL-RESULT           PIC S9(8)V9(3)
+001990             SIGN IS TRAILING SEPARATE CHARACTER.
+002000     05  RC-DIFFERENCE               PIC S9(8)V9(3)
+002010             SIGN IS TRAILING SEPARATE CHARACTER.
+002020     05  RC-OUT-OF-TOLERANCE         PIC X(01).
+002030         88  RC-FLAGGED              VALUE "Y".
+002040         88  RC-IN-TOLERANCE         VALUE "N".
+002050     05  RC-FILLER                   PIC X(06).
+002060*
+002070 WORKING-STORAGE SECTION.
+002080*
+002090 01  DL100-FILE-STATUSES.
+002100     05  DL100-TRANS-STATUS          PIC X(02).
+002110     05  DL100-RESULT-STATUS         PIC X(02).
+002120     05  DL100-EXCEPT-STATUS         PIC X(02).
+002130     05  DL100-CHKPT-STATUS          PIC X(02).
+002140     05  DL100-ERROR-STATUS          PIC X(02).
+002150     05  DL100-RECON-STATUS          PIC X(02).
+002160*
+002170 01  DL100-SWITCHES.
+002180     05  DL100-EOF-SW                PIC X(01) VALUE "N".
+002190         88  DL100-EOF               VALUE "Y".
+002200     05  DL100-TRANS-VALID-SW        PIC X(01) VALUE "Y".
+002210         88  DL100-TRANS-VALID       VALUE "Y".
+002220         88  DL100-TRANS-INVALID     VALUE "N".
+002230     05  DL100-CKPT-EOF-SW           PIC X(01) VALUE "N".
+002240         88  DL100-CKPT-EOF          VALUE "Y".
+002250     05  DL100-CKPT-FOUND-SW         PIC X(01) VALUE "N".
+002260         88  DL100-CKPT-FOUND        VALUE "Y".
+002270*
+002280 01  DL100-COUNTERS.
+002290     05  DL100-RECORD-COUNT          PIC 9(8) COMP VALUE ZERO.
+002300     05  DL100-ACCEPT-COUNT          PIC 9(8) COMP VALUE ZERO.
+002310     05  DL100-REJECT-COUNT          PIC 9(8) COMP VALUE ZERO.
+002320     05  DL100-EXCEPTION-COUNT       PIC 9(8) COMP VALUE ZERO.
+002330     05  DL100-CHECKPOINT-INTERVAL   PIC 9(4) COMP VALUE 100.
+002340     05  DL100-CKPT-QUOTIENT         PIC 9(8) COMP VALUE ZERO.
+002350     05  DL100-CKPT-REMAINDER        PIC 9(4) COMP VALUE ZERO.
+002360     05  DL100-RESTART-COUNT         PIC 9(8) COMP VALUE ZERO.
+002370     05  DL100-SKIP-COUNT            PIC 9(8) COMP VALUE ZERO.
+002380     05  DL100-RECON-FLAG-COUNT      PIC 9(8) COMP VALUE ZERO.
+002390*
+002400     COPY DL100AMT.
+002410*
+002420******************************************************************
+002430*    RUN PARAMETER HANDLING  (ROUNDMODE=)                        *
+002440******************************************************************
+002450 01  DL100-PARM-STRING               PIC X(80).
+002460 01  DL100-PARM-TOKENS.
+002470     05  DL100-PARM-TOKEN OCCURS 2 TIMES
+002480                                     PIC X(40).
+002490 01  DL100-PARM-IX                   PIC 9(1) COMP.
+002500 01  DL100-PARM-KEY                  PIC X(20).
+002510 01  DL100-PARM-VALUE                PIC X(20).
+002520 01  DL100-PARM-VALUE-LEN            PIC 9(2) COMP.
+002530*
+002540 01  DL100-ROUNDING-PARMS.
+002550     05  DL100-ROUND-MODE-CODE       PIC X(01) VALUE "A".
+002560         88  DL100-ROUND-AWAY-ZERO   VALUE "A".
+002570         88  DL100-ROUND-NEAR-EVEN   VALUE "E".
+002580*
+002590******************************************************************
+002600*    TRANSACTION EDIT WORK AREA                                  *
+002610******************************************************************
+002620 01  DL100-REJECT-REASON             PIC X(30).
+002630*
+002640******************************************************************
+002650*    RECONCILIATION WORK AREAS                                   *
+002660******************************************************************
+002670 01  DL100-RECON-TOLERANCE           PIC S9(4)V9(3) COMP-3
+002680                                     VALUE 0.010.
+002690 01  DL100-RECON-NEG-TOLERANCE       PIC S9(4)V9(3) COMP-3
+002700                                     VALUE -0.010.
+002710 01  DL100-TOTAL-FLOAT               COMP-2 VALUE ZERO.
+002720 01  DL100-TOTAL-FLOAT-EDIT          PIC S9(8)V9(3)
+002730                                     SIGN IS TRAILING SEPARATE
+002740                                     CHARACTER.
+002750 01  DL100-TOTAL-DECIMAL             PIC S9(8)V9(3) COMP-3
+002760                                     VALUE ZERO.
+002770*
+002780 PROCEDURE DIVISION.
+002790*
+002800******************************************************************
+002810*    0000-MAINLINE                                              *
+002820******************************************************************
+002830 0000-MAINLINE.
+002840*
+002850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002860*
+002870     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+002880         UNTIL DL100-EOF.
+002890*
+002900     PERFORM 8000-RECONCILE-SUMMARY THRU 8000-EXIT.
+002910*
+002920     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002930*
+002940     GOBACK.
+002950*
+002960******************************************************************
+002970*    1000-INITIALIZE   -  OPEN THE DATASETS AND PRIME THE FIRST  *
+002980*    READ.                                                       *
+002990******************************************************************
+003000 1000-INITIALIZE.
+003010*
+003020     DISPLAY "HELLOWORLD - DAILY AMOUNT CONVERSION STARTING".
+003030*
+003040     ACCEPT DL100-PARM-STRING FROM COMMAND-LINE.
+003050     PERFORM 1100-PARSE-PARM THRU 1100-EXIT.
+003060*
+003070     PERFORM 1050-OPEN-FILES THRU 1050-EXIT.
+003080*
+003090     IF DL100-RESTART-COUNT > ZERO
+003100         PERFORM 1300-SKIP-TO-RESTART THRU 1300-EXIT
+003110     END-IF.
+003120*
+003130     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+003140*
+003150 1000-EXIT.
+003160     EXIT.
+003170*
+003180******************************************************************
+003190*    1050-OPEN-FILES  -  OPEN EVERY DATASET AND CONFIRM EACH OPEN*
+003200*    SUCCEEDED BEFORE THE RUN GOES ANY FURTHER.  ON A RESTART    *
+003210*    RUN (DL100-RESTART-COUNT > ZERO, SET BY 1100-PARSE-PARM     *
+003220*    BEFORE THIS PARAGRAPH RUNS) THE FIVE OUTPUT DATASETS ARE    *
+003230*    OPENED EXTEND INSTEAD OF OUTPUT SO LAST RUN'S RESULTS,      *
+003240*    EXCEPTIONS, CHECKPOINTS, REJECTS AND RECONCILIATION DETAIL  *
+003250*    ARE APPENDED TO, NOT TRUNCATED AWAY.                        *
+003260******************************************************************
+003270 1050-OPEN-FILES.
+003280*
+003290     OPEN INPUT DL100-TRANS-FILE.
+003300     IF DL100-TRANS-STATUS NOT = "00"
+003310         DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR TRANSIN, "
+003320             "STATUS = " DL100-TRANS-STATUS
+003330         MOVE 16 TO RETURN-CODE
+003340         GOBACK
+003350     END-IF.
+003360*
+003370     IF DL100-RESTART-COUNT > ZERO
+003380         OPEN EXTEND DL100-RESULT-FILE
+003390     ELSE
+003400         OPEN OUTPUT DL100-RESULT-FILE
+003410     END-IF.
+003420     IF DL100-RESULT-STATUS NOT = "00"
+003430         DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR RESULTS, "
+003440             "STATUS = " DL100-RESULT-STATUS
+003450         MOVE 16 TO RETURN-CODE
+003460         GOBACK
+003470     END-IF.
+003480*
+003490     IF DL100-RESTART-COUNT > ZERO
+003500         OPEN EXTEND DL100-EXCEPTION-FILE
+003510     ELSE
+003520         OPEN OUTPUT DL100-EXCEPTION-FILE
+003530     END-IF.
+003540     IF DL100-EXCEPT-STATUS NOT = "00"
+003550         DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR EXCPTRPT, "
+003560             "STATUS = " DL100-EXCEPT-STATUS
+003570         MOVE 16 TO RETURN-CODE
+003580         GOBACK
+003590     END-IF.
+003600*
+003610     IF DL100-RESTART-COUNT > ZERO
+003620         PERFORM 1060-RELOAD-CHECKPOINT THRU 1060-EXIT
+003630     ELSE
+003640         OPEN OUTPUT DL100-CHECKPOINT-FILE
+003650         IF DL100-CHKPT-STATUS NOT = "00"
+003660             DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR CHKPT, "
+003670                 "STATUS = " DL100-CHKPT-STATUS
+003680             MOVE 16 TO RETURN-CODE
+003690             GOBACK
+003700         END-IF
+003710     END-IF.
+003720*
+003730     IF DL100-RESTART-COUNT > ZERO
+003740         OPEN EXTEND DL100-ERROR-FILE
+003750     ELSE
+003760         OPEN OUTPUT DL100-ERROR-FILE
+003770     END-IF.
+003780     IF DL100-ERROR-STATUS NOT = "00"
+003790         DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR ERRRPT, "
+003800             "STATUS = " DL100-ERROR-STATUS
+003810         MOVE 16 TO RETURN-CODE
+003820         GOBACK
+003830     END-IF.
+003840*
+003850     IF DL100-RESTART-COUNT > ZERO
+003860         OPEN EXTEND DL100-RECON-FILE
+003870     ELSE
+003880         OPEN OUTPUT DL100-RECON-FILE
+003890     END-IF.
+003900     IF DL100-RECON-STATUS NOT = "00"
+003910         DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR RECONRPT, "
+003920             "STATUS = " DL100-RECON-STATUS
+003930         MOVE 16 TO RETURN-CODE
+003940         GOBACK
+003950     END-IF.
+003960*
+003970 1050-EXIT.
+003980     EXIT.
+003990*
+004000******************************************************************
+004010*    1060-RELOAD-CHECKPOINT  -  ON A RESTART, OPEN CHKPT INPUT,  *
+004020*    READ FORWARD TO THE LAST CHECKPOINT RECORD WRITTEN LAST RUN,*
+004030*    AND RELOAD ITS RUNNING COUNTS AND TOTALS SO THIS RUN PICKS  *
+004040*    UP WHERE THE LAST ONE LEFT OFF INSTEAD OF STARTING OVER AT  *
+004050*    ZERO.  DL100-RECORD-COUNT ITSELF IS NOT RELOADED HERE - IT  *
+004060*    IS REBUILT BY 1300-SKIP-TO-RESTART COUNTING THE SKIPPED     *
+004070*    TRANSIN RECORDS, SO RELOADING IT TOO WOULD DOUBLE-COUNT IT. *
+004080*    ONCE THE LAST RECORD IS FOUND, CHKPT IS CLOSED AND REOPENED *
+004090*    EXTEND SO THIS RUN'S CHECKPOINTS ARE APPENDED AFTER IT.     *
+004100******************************************************************
+004110 1060-RELOAD-CHECKPOINT.
+004120*
+004130     OPEN INPUT DL100-CHECKPOINT-FILE.
+004140     IF DL100-CHKPT-STATUS NOT = "00"
+004150         DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR CHKPT "
+004160             "(RELOAD), STATUS = " DL100-CHKPT-STATUS
+004170         MOVE 16 TO RETURN-CODE
+004180         GOBACK
+004190     END-IF.
+004200*
+004210     PERFORM 1065-READ-CHECKPOINT THRU 1065-EXIT
+004220         UNTIL DL100-CKPT-EOF.
+004230*
+004240     CLOSE DL100-CHECKPOINT-FILE.
+004250*
+004260     IF DL100-CKPT-FOUND
+004270         MOVE CK-ACCEPT-COUNT      TO DL100-ACCEPT-COUNT
+004280         MOVE CK-REJECT-COUNT      TO DL100-REJECT-COUNT
+004290         MOVE CK-EXCEPTION-COUNT   TO DL100-EXCEPTION-COUNT
+004300         MOVE CK-RECON-FLAG-COUNT  TO DL100-RECON-FLAG-COUNT
+004310         MOVE CK-TOTAL-FLOAT       TO DL100-TOTAL-FLOAT
+004320         MOVE CK-TOTAL-DECIMAL     TO DL100-TOTAL-DECIMAL
+004330     END-IF.
+004340*
+004350     OPEN EXTEND DL100-CHECKPOINT-FILE.
+004360     IF DL100-CHKPT-STATUS NOT = "00"
+004370         DISPLAY "HELLOWORLD ABEND - OPEN FAILED FOR CHKPT, "
+004380             "STATUS = " DL100-CHKPT-STATUS
+004390         MOVE 16 TO RETURN-CODE
+004400         GOBACK
+004410     END-IF.
+004420*
+004430 1060-EXIT.
+004440     EXIT.
+004450*
+004460******************************************************************
+004470*    1065-READ-CHECKPOINT  -  READ ONE CHECKPOINT RECORD DURING  *
+004480*    THE RESTART RELOAD PASS OVER CHKPT.                         *
+004490******************************************************************
+004500 1065-READ-CHECKPOINT.
+004510*
+004520     READ DL100-CHECKPOINT-FILE
+004530         AT END
+004540             SET DL100-CKPT-EOF TO TRUE
+004550     END-READ.
+004560*
+004570     IF NOT DL100-CKPT-EOF
+004580         SET DL100-CKPT-FOUND TO TRUE
+004590     END-IF.
+004600*
+004610 1065-EXIT.
+004620     EXIT.
+004630*
+004640******************************************************************
+004650*    1100-PARSE-PARM   -  BREAK THE PARM STRING INTO ITS         *
+004660*    KEYWORD=VALUE TOKENS AND APPLY EACH ONE.                    *
+004670******************************************************************
+004680 1100-PARSE-PARM.
+004690*
+004700     MOVE SPACES TO DL100-PARM-TOKEN (1) DL100-PARM-TOKEN (2).
+004710     UNSTRING DL100-PARM-STRING DELIMITED BY ","
+004720         INTO DL100-PARM-TOKEN (1) DL100-PARM-TOKEN (2)
+004730     END-UNSTRING.
+004740*
+004750     PERFORM 1110-APPLY-TOKEN THRU 1110-EXIT
+004760         VARYING DL100-PARM-IX FROM 1 BY 1
+004770         UNTIL DL100-PARM-IX > 2.
+004780*
+004790 1100-EXIT.
+004800     EXIT.
+004810*
+004820******************************************************************
+004830*    1110-APPLY-TOKEN  -  SPLIT ONE KEYWORD=VALUE TOKEN AND      *
+004840*    SET THE RUN OPTION IT CONTROLS.                             *
+004850******************************************************************
+004860 1110-APPLY-TOKEN.
+004870*
+004880     MOVE SPACES TO DL100-PARM-KEY DL100-PARM-VALUE.
+004890     UNSTRING DL100-PARM-TOKEN (DL100-PARM-IX) DELIMITED BY "="
+004900         INTO DL100-PARM-KEY DL100-PARM-VALUE
+004910     END-UNSTRING.
+004920     MOVE ZERO TO DL100-PARM-VALUE-LEN.
+004930     INSPECT DL100-PARM-VALUE TALLYING DL100-PARM-VALUE-LEN
+004940         FOR CHARACTERS BEFORE INITIAL SPACE.
+004950*
+004960     EVALUATE DL100-PARM-KEY
+004970         WHEN "ROUNDMODE"
+004980             IF DL100-PARM-VALUE = "NEARESTEVEN"
+004990                 SET DL100-ROUND-NEAR-EVEN TO TRUE
+005000             ELSE
+005010                 SET DL100-ROUND-AWAY-ZERO TO TRUE
+005020             END-IF
+005030         WHEN "RESTART"
+005040             IF DL100-PARM-VALUE-LEN > ZERO
+005050                AND DL100-PARM-VALUE (1:DL100-PARM-VALUE-LEN)
+005060                       IS NUMERIC
+005070                 MOVE DL100-PARM-VALUE (1:DL100-PARM-VALUE-LEN)
+005080                     TO DL100-RESTART-COUNT
+005090             END-IF
+005100         WHEN OTHER
+005110             CONTINUE
+005120     END-EVALUATE.
+005130*
+005140 1110-EXIT.
+005150     EXIT.
+005160*
+005170******************************************************************
+005180*    1300-SKIP-TO-RESTART  -  ON A RESTART, READ AND DISCARD     *
+005190*    THE RECORDS THAT WERE ALREADY PROCESSED LAST RUN.           *
+005200******************************************************************
+005210 1300-SKIP-TO-RESTART.
+005220*
+005230     DISPLAY "HELLOWORLD RESTARTING AFTER RECORD "
+005240         DL100-RESTART-COUNT.
+005250     MOVE ZERO TO DL100-SKIP-COUNT.
+005260*
+005270     PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+005280         UNTIL DL100-SKIP-COUNT >= DL100-RESTART-COUNT
+005290            OR DL100-EOF.
+005300*
+005310 1300-EXIT.
+005320     EXIT.
+005330*
+005340******************************************************************
+005350*    1310-SKIP-ONE-RECORD  -  DISCARD ONE ALREADY-PROCESSED      *
+005360*    TRANSACTION RECORD.                                         *
+005370******************************************************************
+005380 1310-SKIP-ONE-RECORD.
+005390*
+005400     READ DL100-TRANS-FILE
+005410         AT END
+005420             SET DL100-EOF TO TRUE
+005430     END-READ.
+005440*
+005450     IF DL100-TRANS-STATUS NOT = "00" AND NOT = "10"
+005460         DISPLAY "HELLOWORLD ABEND - READ FAILED FOR TRANSIN "
+005470             "(RESTART SKIP), STATUS = " DL100-TRANS-STATUS
+005480         MOVE 16 TO RETURN-CODE
+005490         GOBACK
+005500     END-IF.
+005510*
+005520     IF NOT DL100-EOF
+005530         ADD 1 TO DL100-SKIP-COUNT
+005540         ADD 1 TO DL100-RECORD-COUNT
+005550     END-IF.
+005560*
+005570 1310-EXIT.
+005580     EXIT.
+005590*
+005600******************************************************************
+005610*    2000-PROCESS-TRANS  -  CONVERT, ROUND-TRIP CHECK, AND       *
+005620*    RECORD ONE TRANSACTION, THEN READ THE NEXT ONE.             *
+005630******************************************************************
+005640 2000-PROCESS-TRANS.
+005650*
+005660     PERFORM 2100-EDIT-TRANS THRU 2100-EXIT.
+005670*
+005680     IF DL100-TRANS-VALID
+005690         PERFORM 2200-CONVERT-AMOUNT THRU 2200-EXIT
+005700         PERFORM 2400-APPLY-ROUNDING THRU 2400-EXIT
+005710         PERFORM 2300-CHECK-ROUNDTRIP THRU 2300-EXIT
+005720         PERFORM 2500-WRITE-RESULT THRU 2500-EXIT
+005730         PERFORM 2600-RECONCILE-DETAIL THRU 2600-EXIT
+005740         ADD 1 TO DL100-ACCEPT-COUNT
+005750     ELSE
+005760         PERFORM 2700-WRITE-ERROR THRU 2700-EXIT
+005770         ADD 1 TO DL100-REJECT-COUNT
+005780     END-IF.
+005790*
+005800     PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT.
+005810     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+005820*
+005830 2000-EXIT.
+005840     EXIT.
+005850*
+005860******************************************************************
+005870*    2100-EDIT-TRANS  -  REJECT NEGATIVE, OVERFLOWING OR         *
+005880*    NON-NUMERIC AMOUNTS BEFORE THEY REACH THE CONVERSION        *
+005890*    LOGIC.                                                      *
+005900******************************************************************
+005910 2100-EDIT-TRANS.
+005920*
+005930     SET DL100-TRANS-VALID TO TRUE.
+005940     MOVE SPACES TO DL100-REJECT-REASON.
+005950*
+005960     IF TR-AMOUNT NOT NUMERIC
+005970         SET DL100-TRANS-INVALID TO TRUE
+005980         MOVE "NON-NUMERIC AMOUNT" TO DL100-REJECT-REASON
+005990     ELSE
+006000         IF TR-AMOUNT < ZERO
+006010             SET DL100-TRANS-INVALID TO TRUE
+006020             MOVE "NEGATIVE AMOUNT NOT ALLOWED"
+006030                 TO DL100-REJECT-REASON
+006040         ELSE
+006050             IF TR-AMOUNT > 9999.9999
+006060                 SET DL100-TRANS-INVALID TO TRUE
+006070                 MOVE "AMOUNT EXCEEDS 9999V9999 LIMIT"
+006080                     TO DL100-REJECT-REASON
+006090             END-IF
+006100         END-IF
+006110     END-IF.
+006120*
+006130 2100-EXIT.
+006140     EXIT.
+006150*
+006160******************************************************************
+006170*    2200-CONVERT-AMOUNT  -  CAPTURE THE ORIGINAL AMOUNT AT ITS  *
+006180*    LEGACY 3-DECIMAL DISPLAY PRECISION, AND SEPARATELY HOLD THE *
+006190*    FULL SUB-MIL PRECISION IN THE PACKED WORKING FIELD SO       *
+006200*    2400-APPLY-ROUNDING HAS A REAL DIGIT TO ROUND.              *
+006210******************************************************************
+006220 2200-CONVERT-AMOUNT.
+006230*
+006240     MOVE TR-AMOUNT TO DL100-AMOUNT-PICV.
+006250     MOVE TR-AMOUNT TO DL100-AMOUNT-PACKED.
+006260*
+006270 2200-EXIT.
+006280     EXIT.
+006290*
+006300******************************************************************
+006310*    2300-CHECK-ROUNDTRIP  -  IF THE ROUNDED RESULT DIFFERS FROM *
+006320*    THE ORIGINAL VALUE AT LEGACY PRECISION, LOG THE ORIGINAL,   *
+006330*    THE ROUNDED VALUE AND THE DELTA TO THE EXCEPTION REPORT.    *
+006340******************************************************************
+006350 2300-CHECK-ROUNDTRIP.
+006360*
+006370     IF DL100-AMOUNT-PICV NOT = DL100-AMOUNT-ROUNDTRIP
+006380         COMPUTE DL100-DELTA =
+006390             DL100-AMOUNT-ROUNDTRIP - DL100-AMOUNT-PICV
+006400         INITIALIZE DL100-EXCEPT-REC
+006410         MOVE TR-KEY TO EX-KEY
+006420         MOVE DL100-AMOUNT-PICV TO EX-ORIGINAL-AMT
+006430         MOVE DL100-AMOUNT-ROUNDTRIP TO EX-CONVERTED-AMT
+006440         MOVE DL100-DELTA TO EX-DELTA
+006450         WRITE DL100-EXCEPT-REC
+006460         IF DL100-EXCEPT-STATUS NOT = "00"
+006470             DISPLAY "HELLOWORLD ABEND - WRITE FAILED FOR "
+006480                 "EXCPTRPT, KEY = " TR-KEY
+006490                 ", STATUS = " DL100-EXCEPT-STATUS
+006500             MOVE 16 TO RETURN-CODE
+006510             GOBACK
+006520         END-IF
+006530         ADD 1 TO DL100-EXCEPTION-COUNT
+006540     END-IF.
+006550*
+006560 2300-EXIT.
+006570     EXIT.
+006580*
+006590******************************************************************
+006600*    2400-APPLY-ROUNDING  -  ROUND THE PACKED AMOUNT (WHICH      *
+006610*    CARRIES ONE MORE DECIMAL DIGIT THAN PICV999) DOWN TO THE    *
+006620*    3-DECIMAL ROUND-TRIP FIELD, USING WHICHEVER ROUNDING MODE   *
+006630*    THE RUN PARAMETER SELECTED.                                 *
+006640******************************************************************
+006650 2400-APPLY-ROUNDING.
+006660*
+006670     EVALUATE TRUE
+006680         WHEN DL100-ROUND-NEAR-EVEN
+006690             ADD DL100-AMOUNT-PACKED TO ZERO
+006700                 GIVING DL100-AMOUNT-ROUNDTRIP
+006710                 ROUNDED MODE IS NEAREST-EVEN
+006720         WHEN OTHER
+006730             ADD DL100-AMOUNT-PACKED TO ZERO
+006740                 GIVING DL100-AMOUNT-ROUNDTRIP
+006750                 ROUNDED MODE IS AWAY-FROM-ZERO
+006760     END-EVALUATE.
+006770*
+006780 2400-EXIT.
+006790     EXIT.
+006800*
+006810******************************************************************
+006820*    2500-WRITE-RESULT  -  WRITE THE ORIGINAL AND ROUNDED        *
+006830*    AMOUNTS TO THE RESULTS DATASET.                             *
+006840******************************************************************
+006850 2500-WRITE-RESULT.
+006860*
+006870     INITIALIZE DL100-RESULT-REC.
+006880     MOVE TR-KEY TO RS-KEY.
+006890     MOVE TR-AMOUNT TO RS-ORIGINAL-AMT.
+006900     MOVE DL100-AMOUNT-ROUNDTRIP TO RS-ROUNDED-AMT.
+006910     WRITE DL100-RESULT-REC.
+006920     IF DL100-RESULT-STATUS NOT = "00"
+006930         DISPLAY "HELLOWORLD ABEND - WRITE FAILED FOR "
+006940             "RESULTRPT, KEY = " TR-KEY
+006950             ", STATUS = " DL100-RESULT-STATUS
+006960         MOVE 16 TO RETURN-CODE
+006970         GOBACK
+006980     END-IF.
+006990*
+007000 2500-EXIT.
+007010     EXIT.
+007020*
+007030******************************************************************
+007040*    2600-RECONCILE-DETAIL  -  RUN THE ORIGINAL COMP-1/COMP-2    *
+007050*    PATH FOR THIS TRANSACTION, COMPARE IT TO THE ROUNDED        *
+007060*    DECIMAL RESULT, ROLL BOTH INTO THE DAILY RUNNING TOTALS,    *
+007070*    AND FLAG THE RECORD IF IT DISAGREES BEYOND TOLERANCE.       *
+007080******************************************************************
+007090 2600-RECONCILE-DETAIL.
+007100*
+007110     MOVE DL100-AMOUNT-PICV TO DL100-LEGACY-FLOAT-1.
+007120     COMPUTE DL100-LEGACY-FLOAT-2 = DL100-LEGACY-FLOAT-1.
+007130*
+007140     ADD DL100-LEGACY-FLOAT-2 TO DL100-TOTAL-FLOAT.
+007150     ADD DL100-AMOUNT-ROUNDTRIP TO DL100-TOTAL-DECIMAL.
+007160*
+007170     INITIALIZE DL100-RECON-REC.
+007180     MOVE TR-KEY TO RC-KEY.
+007190     SET RC-DETAIL TO TRUE.
+007200     MOVE DL100-LEGACY-FLOAT-2 TO RC-FLOAT-RESULT.
+007210     MOVE DL100-AMOUNT-ROUNDTRIP TO RC-DECIMAL-RESULT.
+007220     COMPUTE DL100-RECON-DELTA =
+007230         RC-DECIMAL-RESULT - RC-FLOAT-RESULT.
+007240     MOVE DL100-RECON-DELTA TO RC-DIFFERENCE.
+007250*
+007260     SET RC-IN-TOLERANCE TO TRUE.
+007270     IF DL100-RECON-DELTA > DL100-RECON-TOLERANCE
+007280        OR DL100-RECON-DELTA < DL100-RECON-NEG-TOLERANCE
+007290         SET RC-FLAGGED TO TRUE
+007300         ADD 1 TO DL100-RECON-FLAG-COUNT
+007310     END-IF.
+007320*
+007330     WRITE DL100-RECON-REC.
+007340     IF DL100-RECON-STATUS NOT = "00"
+007350         DISPLAY "HELLOWORLD ABEND - WRITE FAILED FOR "
+007360             "RECONRPT, KEY = " TR-KEY
+007370             ", STATUS = " DL100-RECON-STATUS
+007380         MOVE 16 TO RETURN-CODE
+007390         GOBACK
+007400     END-IF.
+007410*
+007420 2600-EXIT.
+007430     EXIT.
+007440*
+007450******************************************************************
+007460*    2700-WRITE-ERROR  -  WRITE A REJECTED TRANSACTION TO THE    *
+007470*    ERROR REPORT WITH THE REASON IT FAILED EDITING.             *
+007480******************************************************************
+007490 2700-WRITE-ERROR.
+007500*
+007510     INITIALIZE DL100-ERROR-REC.
+007520     MOVE TR-KEY TO ER-KEY.
+007530     MOVE TR-AMOUNT-RAW TO ER-AMOUNT.
+007540     MOVE DL100-REJECT-REASON TO ER-REASON.
+007550     WRITE DL100-ERROR-REC.
+007560     IF DL100-ERROR-STATUS NOT = "00"
+007570         DISPLAY "HELLOWORLD ABEND - WRITE FAILED FOR "
+007580             "ERRRPT, KEY = " TR-KEY
+007590             ", STATUS = " DL100-ERROR-STATUS
+007600         MOVE 16 TO RETURN-CODE
+007610         GOBACK
+007620     END-IF.
+007630*
+007640 2700-EXIT.
+007650     EXIT.
+007660*
+007670******************************************************************
+007680*    2950-WRITE-CHECKPOINT  -  EVERY DL100-CHECKPOINT-INTERVAL   *
+007690*    RECORDS, WRITE A CHECKPOINT SO A RERUN CAN BE RESTARTED     *
+007700*    WITH RESTART= INSTEAD OF REPROCESSING THE WHOLE DAY.  THE   *
+007710*    CHECKPOINT CARRIES THE RUNNING ACCEPT/REJECT/EXCEPTION/     *
+007720*    RECON-FLAG COUNTS AND BOTH RECONCILIATION TOTALS SO A       *
+007730*    RESTARTED RUN CAN RELOAD THEM INSTEAD OF STARTING OVER AT   *
+007740*    ZERO.                                                       *
+007750******************************************************************
+007760 2950-WRITE-CHECKPOINT.
+007770*
+007780     DIVIDE DL100-RECORD-COUNT BY DL100-CHECKPOINT-INTERVAL
+007790         GIVING DL100-CKPT-QUOTIENT
+007800         REMAINDER DL100-CKPT-REMAINDER.
+007810*
+007820     IF DL100-CKPT-REMAINDER = ZERO
+007830         INITIALIZE DL100-CHKPT-REC
+007840         MOVE TR-KEY TO CK-LAST-KEY
+007850         MOVE DL100-RECORD-COUNT TO CK-RECORD-COUNT
+007860         MOVE DL100-ACCEPT-COUNT TO CK-ACCEPT-COUNT
+007870         MOVE DL100-REJECT-COUNT TO CK-REJECT-COUNT
+007880         MOVE DL100-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT
+007890         MOVE DL100-RECON-FLAG-COUNT TO CK-RECON-FLAG-COUNT
+007900         MOVE DL100-TOTAL-FLOAT TO DL100-TOTAL-FLOAT-EDIT
+007910         MOVE DL100-TOTAL-FLOAT-EDIT TO CK-TOTAL-FLOAT
+007920         MOVE DL100-TOTAL-DECIMAL TO CK-TOTAL-DECIMAL
+007930         WRITE DL100-CHKPT-REC
+007940         IF DL100-CHKPT-STATUS NOT = "00"
+007950             DISPLAY "HELLOWORLD ABEND - WRITE FAILED FOR "
+007960                 "CHKPT, KEY = " TR-KEY
+007970                 ", STATUS = " DL100-CHKPT-STATUS
+007980             MOVE 16 TO RETURN-CODE
+007990             GOBACK
+008000         END-IF
+008010     END-IF.
+008020*
+008030 2950-EXIT.
+008040     EXIT.
+008050*
+008060******************************************************************
+008070*    2900-READ-TRANS  -  READ THE NEXT TRANSACTION RECORD.       *
+008080******************************************************************
+008090 2900-READ-TRANS.
+008100*
+008110     READ DL100-TRANS-FILE
+008120         AT END
+008130             SET DL100-EOF TO TRUE
+008140     END-READ.
+008150*
+008160     IF DL100-TRANS-STATUS NOT = "00" AND NOT = "10"
+008170         DISPLAY "HELLOWORLD ABEND - READ FAILED FOR TRANSIN, "
+008180             "STATUS = " DL100-TRANS-STATUS
+008190         MOVE 16 TO RETURN-CODE
+008200         GOBACK
+008210     END-IF.
+008220     IF NOT DL100-EOF
+008230         ADD 1 TO DL100-RECORD-COUNT
+008240     END-IF.
+008250*
+008260 2900-EXIT.
+008270     EXIT.
+008280*
+008290******************************************************************
+008300*    8000-RECONCILE-SUMMARY  -  COMPARE THE DAY'S RUNNING        *
+008310*    TOTALS FROM THE FLOAT PATH AND THE DECIMAL PATH AND FLAG    *
+008320*    THE DAY IF THEY DISAGREE BEYOND TOLERANCE.                  *
+008330******************************************************************
+008340 8000-RECONCILE-SUMMARY.
+008350*
+008360     MOVE DL100-TOTAL-FLOAT TO DL100-TOTAL-FLOAT-EDIT.
+008370*
+008380     INITIALIZE DL100-RECON-REC.
+008390     MOVE ZERO TO RC-KEY.
+008400     SET RC-SUMMARY TO TRUE.
+008410     MOVE DL100-TOTAL-FLOAT-EDIT TO RC-FLOAT-RESULT.
+008420     MOVE DL100-TOTAL-DECIMAL TO RC-DECIMAL-RESULT.
+008430     COMPUTE DL100-RECON-DELTA =
+008440         RC-DECIMAL-RESULT - RC-FLOAT-RESULT.
+008450     MOVE DL100-RECON-DELTA TO RC-DIFFERENCE.
+008460*
+008470     SET RC-IN-TOLERANCE TO TRUE.
+008480     IF DL100-RECON-DELTA > DL100-RECON-TOLERANCE
+008490        OR DL100-RECON-DELTA < DL100-RECON-NEG-TOLERANCE
+008500         SET RC-FLAGGED TO TRUE
+008510         ADD 1 TO DL100-RECON-FLAG-COUNT
+008520     END-IF.
+008530*
+008540     WRITE DL100-RECON-REC.
+008550     IF DL100-RECON-STATUS NOT = "00"
+008560         DISPLAY "HELLOWORLD ABEND - WRITE FAILED FOR "
+008570             "RECONRPT SUMMARY, STATUS = " DL100-RECON-STATUS
+008580         MOVE 16 TO RETURN-CODE
+008590         GOBACK
+008600     END-IF.
+008610*
+008620 8000-EXIT.
+008630     EXIT.
+008640*
+008650******************************************************************
+008660*    9000-TERMINATE  -  DISPLAY THE RUN TOTALS AND CLOSE EVERY   *
+008670*    DATASET.                                                    *
+008680******************************************************************
+008690 9000-TERMINATE.
+008700*
+008710     DISPLAY "HELLOWORLD COMPLETE - RECORDS READ      : "
+008720         DL100-RECORD-COUNT.
+008730     DISPLAY "HELLOWORLD COMPLETE - ACCEPTED          : "
+008740         DL100-ACCEPT-COUNT.
+008750     DISPLAY "HELLOWORLD COMPLETE - REJECTED          : "
+008760         DL100-REJECT-COUNT.
+008770     DISPLAY "HELLOWORLD COMPLETE - ROUND-TRIP EXCEPT : "
+008780         DL100-EXCEPTION-COUNT.
+008790     DISPLAY "HELLOWORLD COMPLETE - RECON OUT-OF-TOL  : "
+008800         DL100-RECON-FLAG-COUNT.
+008810*
+008820     CLOSE DL100-TRANS-FILE
+008830           DL100-RESULT-FILE
+008840           DL100-EXCEPTION-FILE
+008850           DL100-CHECKPOINT-FILE
+008860           DL100-ERROR-FILE
+008870           DL100-RECON-FILE.
+008880*
+008890 9000-EXIT.
+008900     EXIT.
